@@ -19,6 +19,33 @@
       *    *-----------------------------------------------------------*
       *    * VERSAO 01    -    FABRICA DE SOFTWARE    -    21.02.2011  *
       *    *-----------------------------------------------------------*
+      *    * VERSAO 02    -    FABRICA DE SOFTWARE    -    08.08.2026  *
+      *    *              -    TELA PASSA A PERMITIR INCLUSAO/ALTERA-  *
+      *    *                   CAO/EXCLUSAO E LOCALIZACAO DIRETA POR   *
+      *    *                   CHAVE, ALEM DE RODAPE DE POSICAO E      *
+      *    *                   TAMANHO DE PAGINA CONFIGURAVEL.         *
+      *    *-----------------------------------------------------------*
+      *    * VERSAO 03    -    FABRICA DE SOFTWARE    -    08.08.2026  *
+      *    *              -    LIMITE MAXIMO DO TAMANHO DE PAGINA RE-  *
+      *    *                   DUZIDO DE 90 PARA 39, PARA QUE A LINHA  *
+      *    *                   DE MANUTENCAO/MENSAGEM NUNCA PASSE DAS  *
+      *    *                   43 LINHAS DO MAIOR TERMINAL 3270.       *
+      *    *-----------------------------------------------------------*
+      *    * VERSAO 04    -    FABRICA DE SOFTWARE    -    08.08.2026  *
+      *    *              -    A MENSAGEM DE RETORNO DAS ROTINAS DE    *
+      *    *                   MANUTENCAO ERA APAGADA PELO DISPLAY     *
+      *    *                   ERASE DE RTMONTA ANTES DO OPERADOR TER  *
+      *    *                   CHANCE DE LE-LA. A MENSAGEM AGORA E     *
+      *    *                   GUARDADA EM WS-MSG-TESTE E REEXIBIDA    *
+      *    *                   POR RTMONTA DEPOIS DO REDESENHO DA TELA.*
+      *    *-----------------------------------------------------------*
+      *    * VERSAO 05    -    FABRICA DE SOFTWARE    -    08.08.2026  *
+      *    *              -    TAMANHO DE PAGINA VINDO DE VARIAVEL DE  *
+      *    *                   AMBIENTE COM CONTEUDO NAO NUMERICO NAO  *
+      *    *                   DISPARAVA ON EXCEPTION E SEGUIA PARA O  *
+      *    *                   TESTE DE FAIXA COM LIXO. ACRESCENTADA   *
+      *    *                   CHECAGEM NOT NUMERIC ANTES DO TESTE.    *
+      *    *-----------------------------------------------------------*
       ******************************************************************
       *
       ******************************************************************
@@ -68,9 +95,44 @@
        01  WS-POSICAO              PIC     9(04)         VALUE ZEROS.
        01  WS-PRIMEIRA             PIC     9(08)         VALUE ZEROS.
        01  WS-ULTIMA               PIC     9(08)         VALUE ZEROS.
+      *
+      ******************************************************************
+      *    AREA DE PAGINACAO (TAMANHO DE PAGINA CONFIGURAVEL)          *
+      ******************************************************************
+       01  WS-QT-LINHAS-PAGINA     PIC     9(03)         VALUE 025.
+       01  WS-QT-REGS-PAGINA       PIC     9(03)         VALUE ZEROS.
+       01  WS-RODAPE               PIC     X(80)         VALUE SPACES.
+      *
+      *--- POSICOES DE TELA DAS LINHAS ABAIXO DA AREA DE DETALHE,      *
+      *--- CALCULADAS EM FUNCAO DE WS-QT-LINHAS-PAGINA (RTCALCULA-     *
+      *--- POSICOES) PARA NAO COLIDIREM COM O RODAPE DE POSICAO.       *
+       01  WS-LINHA-BASE           PIC     9(02)         VALUE ZEROS.
+       01  WS-POS-OPCAO            PIC     9(04)         VALUE ZEROS.
+       01  WS-POS-PROMPT1          PIC     9(04)         VALUE ZEROS.
+       01  WS-POS-CAMPO1           PIC     9(04)         VALUE ZEROS.
+       01  WS-POS-PROMPT2          PIC     9(04)         VALUE ZEROS.
+       01  WS-POS-CAMPO2           PIC     9(04)         VALUE ZEROS.
+       01  WS-POS-MENSAGEM         PIC     9(04)         VALUE ZEROS.
+      *
+      *--- MENSAGEM DE RETORNO DAS ROTINAS DE MANUTENCAO, GUARDADA     *
+      *--- AQUI EM VEZ DE EXIBIDA NA HORA, POIS RTMONTA APAGA A TELA   *
+      *--- (DISPLAY ERASE) ANTES DO OPERADOR TER CHANCE DE LE-LA -     *
+      *--- RTMONTA E QUEM EXIBE WS-MSG-TESTE, DEPOIS DO ERASE, E A     *
+      *--- LIMPA PARA NAO REPETI-LA NA PROXIMA TELA.                   *
+       01  WS-MSG-TESTE             PIC     X(40)         VALUE SPACES.
+      *
+      ******************************************************************
+      *    AREA DE MANUTENCAO (INCLUSAO/ALTERACAO/EXCLUSAO/LOCALIZA)   *
+      ******************************************************************
+       01  WS-LINHA-SEL            PIC     9(02)         VALUE ZEROS.
+       01  WS-CHAVE-DIGITADA       PIC     X(08)         VALUE SPACES.
+       01  WS-RELATO-DIGITADO      PIC     X(80)         VALUE SPACES.
+       01  WS-CHAVE-PAGINA-ATUAL   PIC     9(08)         VALUE ZEROS.
       *
        01  WS-TAB.
-           03  WS-TB-ARQUIVO OCCURS 25 TIMES INDEXED BY I01-WSTAB.
+           03  WS-TB-ARQUIVO OCCURS 1 TO 39 TIMES
+                             DEPENDING ON WS-QT-LINHAS-PAGINA
+                             INDEXED BY I01-WSTAB.
                05  WS-TB-LINHA     PIC     9(08).
                05  WS-TB-RELATO    PIC     X(80).
       ******************************************************************
@@ -94,6 +156,33 @@
       ******************************************************************
       *
            SET I01-WSTAB               TO 1.
+      *
+      *--- TAMANHO DE PAGINA CONFIGURAVEL POR VARIAVEL DE AMBIENTE,    *
+      *--- SEM RECOMPILACAO. PERMANECE EM 025 SE NAO DEFINIDA OU FORA  *
+      *--- DA FAIXA SUPORTADA POR WS-TB-ARQUIVO. O LIMITE SUPERIOR (39)*
+      *--- NAO E ARBITRARIO: RTCALCULAPOSICOES COLOCA A ULTIMA LINHA  *
+      *--- DE MANUTENCAO/MENSAGEM NA LINHA WS-QT-LINHAS-PAGINA + 4, E  *
+      *--- O MAIOR TERMINAL 3270 SUPORTADO (MODELO 5) TEM 43 LINHAS -  *
+      *--- 39 E O MAIOR TAMANHO DE PAGINA QUE AINDA CABE NESSA TELA.   *
+           ACCEPT WS-QT-LINHAS-PAGINA  FROM ENVIRONMENT
+                                       'TESTE_QT_LINHAS_PAGINA'
+               ON EXCEPTION
+                   MOVE 025            TO WS-QT-LINHAS-PAGINA
+           END-ACCEPT.
+      *
+      *--- VARIAVEL DEFINIDA MAS COM CONTEUDO NAO NUMERICO (ERRO DE     *
+      *--- DIGITACAO NA CONFIGURACAO) NAO DISPARA ON EXCEPTION - SO A   *
+      *--- AUSENCIA DA VARIAVEL DISPARA. SEM ESTA CHECAGEM, O CAMPO     *
+      *--- SEGUIRIA COM LIXO NAO NUMERICO PARA O TESTE DE FAIXA E PARA  *
+      *--- TODO USO POSTERIOR COMO SUBSCRITO/LIMITE DE OCCURS.          *
+           IF WS-QT-LINHAS-PAGINA      NOT NUMERIC
+               MOVE 025                TO WS-QT-LINHAS-PAGINA
+           END-IF.
+      *
+           IF WS-QT-LINHAS-PAGINA      LESS 1 OR
+              WS-QT-LINHAS-PAGINA      GREATER 39
+               MOVE 025                TO WS-QT-LINHAS-PAGINA
+           END-IF.
       *
            OPEN I-O ARQUIVO.
       *
@@ -113,17 +202,48 @@
       ******************************************************************
        RTPROCESSA                      SECTION.
       ******************************************************************
+      *
+      *--- TECLAS VALIDAS NESTA TELA:                                  *
+      *---   ENTER (00) - AVANCA PAGINA                                *
+      *---   PF3   (01) - SAI DO PROGRAMA                              *
+      *---   PF4   (02) - INCLUI REGISTRO                              *
+      *---   PF5   (03) - ALTERA O RELATO DO REGISTRO SELECIONADO      *
+      *---   PF6   (04) - EXCLUI O REGISTRO SELECIONADO                *
+      *---   PF8   (05) - LOCALIZA REGISTRO PELA CHAVE DIGITADA        *
+      *---   PF7   (99) - RETROCEDE PAGINA                             *
       *
        RTREESCREVE.
       *
-           PERFORM RTLEARQUIVO         UNTIL WS-FS-ARQUIVO EQUAL '10' OR
-                                             I01-WSTAB   GREATER  25.
+           PERFORM RTLEARQUIVO         UNTIL WS-FS-ARQUIVO EQUAL '10'
+                                          OR  I01-WSTAB GREATER
+                                              WS-QT-LINHAS-PAGINA.
+      *
+           COMPUTE WS-QT-REGS-PAGINA = I01-WSTAB - 1.
+      *
+           PERFORM RTCALCULAPOSICOES.
       *
            PERFORM RTMONTA.
       *
        RTOPCAO.
-           ACCEPT  WS-OPCAO            AT 2580 WITH AUTO UPDATE.
+           ACCEPT  WS-OPCAO            AT WS-POS-OPCAO WITH AUTO UPDATE.
            ACCEPT  WS-TECLA            FROM ESCAPE KEY.
+      *
+           EVALUATE WS-TECLA
+               WHEN '02'
+                   PERFORM RTINCLUIR
+                   GO              TO RTREESCREVE
+               WHEN '03'
+                   PERFORM RTALTERAR
+                   GO              TO RTREESCREVE
+               WHEN '04'
+                   PERFORM RTEXCLUIR
+                   GO              TO RTREESCREVE
+               WHEN '05'
+                   PERFORM RTLOCALIZAR
+                   GO              TO RTREESCREVE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
       *
            IF WS-FS-ARQUIVO            EQUAL '23'
                CONTINUE
@@ -174,6 +294,196 @@
       *
        RTLEARQUIVOX.                   EXIT.
       *
+      ******************************************************************
+       RTCALCULAPOSICOES               SECTION.
+      ******************************************************************
+      *--- CALCULA AS POSICOES DE TELA DAS LINHAS DE PROMPT/MENSAGEM   *
+      *--- DE MANUTENCAO EM FUNCAO DE WS-QT-LINHAS-PAGINA, PARA QUE    *
+      *--- NUNCA COLIDAM COM O RODAPE DE POSICAO (LINHA                *
+      *--- WS-QT-LINHAS-PAGINA + 1) MONTADO EM RTMONTA.                *
+      *
+           COMPUTE WS-LINHA-BASE   = WS-QT-LINHAS-PAGINA + 2.
+           COMPUTE WS-POS-OPCAO    = WS-LINHA-BASE       * 100 + 80.
+           COMPUTE WS-POS-PROMPT1  = WS-LINHA-BASE       * 100 + 01.
+           COMPUTE WS-POS-CAMPO1   = WS-LINHA-BASE       * 100 + 19.
+           COMPUTE WS-POS-PROMPT2  = (WS-LINHA-BASE + 1) * 100 + 01.
+           COMPUTE WS-POS-CAMPO2   = (WS-LINHA-BASE + 1) * 100 + 19.
+           COMPUTE WS-POS-MENSAGEM = (WS-LINHA-BASE + 2) * 100 + 01.
+      *
+       RTCALCULAPOSICOESX.             EXIT.
+      *
+      ******************************************************************
+       RTINCLUIR                       SECTION.
+      ******************************************************************
+      *--- INCLUI UM NOVO REGISTRO NO ARQUIVO SPRINT, A PARTIR DA      *
+      *--- CHAVE E DO RELATO DIGITADOS PELO OPERADOR.                  *
+      *
+           MOVE SPACES                 TO WS-CHAVE-DIGITADA
+                                           WS-RELATO-DIGITADO.
+      *
+           DISPLAY 'CHAVE .........: '  AT WS-POS-PROMPT1.
+           ACCEPT  WS-CHAVE-DIGITADA    AT WS-POS-CAMPO1.
+           DISPLAY 'RELATO ........: '  AT WS-POS-PROMPT2.
+           ACCEPT  WS-RELATO-DIGITADO   AT WS-POS-CAMPO2.
+      *
+           MOVE WS-CHAVE-DIGITADA      TO FD-CHAVE.
+           MOVE WS-RELATO-DIGITADO     TO FD-RELATO.
+      *
+           WRITE FD-REG-RELATO.
+      *
+           IF WS-FS-ARQUIVO            NOT EQUAL ZEROS
+               MOVE SPACES             TO WS-MSG-TESTE
+               STRING 'ERRO NA INCLUSAO = ' DELIMITED BY SIZE
+                      WS-FS-ARQUIVO         DELIMITED BY SIZE
+                                       INTO WS-MSG-TESTE
+               END-STRING
+           END-IF.
+      *
+           MOVE WS-TB-LINHA(1)         TO FD-CHAVE.
+           START ARQUIVO               KEY IS NOT LESS FD-CHAVE.
+           PERFORM RTLIMPATAB.
+           SET I01-WSTAB               TO 1.
+      *
+       RTINCLUIRX.                     EXIT.
+      *
+      ******************************************************************
+       RTALTERAR                       SECTION.
+      ******************************************************************
+      *--- ALTERA O RELATO DO REGISTRO SELECIONADO NA PAGINA ATUAL,    *
+      *--- PELO NUMERO DA LINHA INFORMADO PELO OPERADOR.               *
+      *
+           DISPLAY 'LINHA A ALTERAR : '  AT WS-POS-PROMPT1.
+           ACCEPT  WS-LINHA-SEL          AT WS-POS-CAMPO1.
+      *
+           IF WS-LINHA-SEL             LESS 1 OR
+              WS-LINHA-SEL             GREATER WS-QT-REGS-PAGINA
+               MOVE 'LINHA INVALIDA'   TO WS-MSG-TESTE
+           ELSE
+               SET I01-WSTAB           TO WS-LINHA-SEL
+               MOVE WS-TB-LINHA(I01-WSTAB) TO FD-CHAVE
+      *
+               START ARQUIVO           KEY IS EQUAL FD-CHAVE
+               IF WS-FS-ARQUIVO        NOT EQUAL ZEROS
+                   MOVE 'REGISTRO NAO LOCALIZADO' TO WS-MSG-TESTE
+               ELSE
+                   READ ARQUIVO
+                   IF WS-FS-ARQUIVO    NOT EQUAL ZEROS
+                       MOVE SPACES         TO WS-MSG-TESTE
+                       STRING 'ERRO NA LEITURA = ' DELIMITED BY SIZE
+                              WS-FS-ARQUIVO        DELIMITED BY SIZE
+                                            INTO WS-MSG-TESTE
+                       END-STRING
+                   ELSE
+                       DISPLAY 'NOVO RELATO ...: '  AT WS-POS-PROMPT2
+                       ACCEPT  WS-RELATO-DIGITADO    AT WS-POS-CAMPO2
+                       MOVE WS-RELATO-DIGITADO       TO FD-RELATO
+      *
+                       REWRITE FD-REG-RELATO
+      *
+                       IF WS-FS-ARQUIVO NOT EQUAL ZEROS
+                           MOVE SPACES      TO WS-MSG-TESTE
+                           STRING '#TESTE - ERRO NA ALTERACAO = '
+                                                DELIMITED BY SIZE
+                                  WS-FS-ARQUIVO DELIMITED BY SIZE
+                                                INTO WS-MSG-TESTE
+                           END-STRING
+                       ELSE
+                           MOVE FD-RELATO TO WS-TB-RELATO(I01-WSTAB)
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+      *
+           MOVE WS-TB-LINHA(1)         TO FD-CHAVE.
+           START ARQUIVO               KEY IS NOT LESS FD-CHAVE.
+           PERFORM RTLIMPATAB.
+           SET I01-WSTAB               TO 1.
+      *
+       RTALTERARX.                     EXIT.
+      *
+      ******************************************************************
+       RTEXCLUIR                       SECTION.
+      ******************************************************************
+      *--- EXCLUI O REGISTRO SELECIONADO NA PAGINA ATUAL, PELO NUMERO  *
+      *--- DA LINHA INFORMADO PELO OPERADOR.                           *
+      *
+      *--- A CHAVE DA PRIMEIRA LINHA DA PAGINA E GUARDADA ANTES DE     *
+      *--- QUALQUER EXCLUSAO, POIS, SE A LINHA EXCLUIDA FOR A 1,       *
+      *--- WS-TB-LINHA(1) E ZERADA ABAIXO E NAO PODE MAIS SER USADA    *
+      *--- PARA REPOSICIONAR A PAGINA ATUAL.                           *
+           MOVE WS-TB-LINHA(1)          TO WS-CHAVE-PAGINA-ATUAL.
+      *
+           DISPLAY 'LINHA A EXCLUIR : '  AT WS-POS-PROMPT1.
+           ACCEPT  WS-LINHA-SEL          AT WS-POS-CAMPO1.
+      *
+           IF WS-LINHA-SEL             LESS 1 OR
+              WS-LINHA-SEL             GREATER WS-QT-REGS-PAGINA
+               MOVE 'LINHA INVALIDA'   TO WS-MSG-TESTE
+           ELSE
+               SET I01-WSTAB           TO WS-LINHA-SEL
+               MOVE WS-TB-LINHA(I01-WSTAB) TO FD-CHAVE
+      *
+               START ARQUIVO           KEY IS EQUAL FD-CHAVE
+               IF WS-FS-ARQUIVO        NOT EQUAL ZEROS
+                   MOVE 'REGISTRO NAO LOCALIZADO' TO WS-MSG-TESTE
+               ELSE
+                   READ ARQUIVO
+                   IF WS-FS-ARQUIVO    NOT EQUAL ZEROS
+                       MOVE SPACES         TO WS-MSG-TESTE
+                       STRING 'ERRO NA LEITURA = ' DELIMITED BY SIZE
+                              WS-FS-ARQUIVO        DELIMITED BY SIZE
+                                            INTO WS-MSG-TESTE
+                       END-STRING
+                   ELSE
+                       DELETE ARQUIVO
+      *
+                       IF WS-FS-ARQUIVO NOT EQUAL ZEROS
+                           MOVE SPACES      TO WS-MSG-TESTE
+                           STRING '#TESTE - ERRO NA EXCLUSAO = '
+                                                DELIMITED BY SIZE
+                                  WS-FS-ARQUIVO DELIMITED BY SIZE
+                                                INTO WS-MSG-TESTE
+                           END-STRING
+                       ELSE
+                           MOVE ZEROS  TO WS-TB-LINHA(I01-WSTAB)
+                           MOVE SPACES TO WS-TB-RELATO(I01-WSTAB)
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+      *
+           MOVE WS-CHAVE-PAGINA-ATUAL  TO FD-CHAVE.
+           START ARQUIVO               KEY IS NOT LESS FD-CHAVE.
+           PERFORM RTLIMPATAB.
+           SET I01-WSTAB               TO 1.
+      *
+       RTEXCLUIRX.                     EXIT.
+      *
+      ******************************************************************
+       RTLOCALIZAR                     SECTION.
+      ******************************************************************
+      *--- LOCALIZA DIRETAMENTE, POR CHAVE, A PAGINA A SER EXIBIDA,    *
+      *--- EM VEZ DE PAGINAR SEQUENCIALMENTE A PARTIR DA PAGINA ATUAL. *
+      *
+           MOVE SPACES                 TO WS-CHAVE-DIGITADA.
+      *
+           DISPLAY 'CHAVE PROCURADA : '  AT WS-POS-PROMPT1.
+           ACCEPT  WS-CHAVE-DIGITADA     AT WS-POS-CAMPO1.
+      *
+           MOVE WS-CHAVE-DIGITADA      TO FD-CHAVE.
+           START ARQUIVO               KEY IS NOT LESS FD-CHAVE.
+      *
+           IF WS-FS-ARQUIVO            NOT EQUAL ZEROS
+               MOVE 'CHAVE NAO LOCALIZADA' TO WS-MSG-TESTE
+               MOVE WS-TB-LINHA(1)     TO FD-CHAVE
+               START ARQUIVO           KEY IS NOT LESS FD-CHAVE
+           END-IF.
+      *
+           PERFORM RTLIMPATAB.
+           SET I01-WSTAB               TO 1.
+      *
+       RTLOCALIZARX.                   EXIT.
+      *
       ******************************************************************
        RTMONTA                         SECTION.
       ******************************************************************
@@ -184,12 +494,46 @@
       *
            MOVE    0101                TO WS-POSICAO.
       *
-           PERFORM                     UNTIL I01-WSTAB EQUAL 25
+           PERFORM                     UNTIL I01-WSTAB GREATER
+                                             WS-QT-LINHAS-PAGINA
                DISPLAY WS-TB-RELATO(I01-WSTAB)
                                        AT WS-POSICAO
                SET I01-WSTAB           UP BY 1
                ADD 0100                TO WS-POSICAO
            END-PERFORM.
+      *
+      *--- RODAPE COM INDICADOR DE POSICAO/REGISTROS RESTANTES --------*
+           IF WS-QT-REGS-PAGINA        GREATER ZEROS
+               MOVE WS-TB-LINHA(1)             TO WS-PRIMEIRA
+               MOVE WS-TB-LINHA(WS-QT-REGS-PAGINA)
+                                               TO WS-ULTIMA
+           ELSE
+               MOVE ZEROS              TO WS-PRIMEIRA
+                                           WS-ULTIMA
+           END-IF.
+      *
+           MOVE SPACES                 TO WS-RODAPE.
+           STRING 'CHAVES '            DELIMITED BY SIZE
+                  WS-PRIMEIRA          DELIMITED BY SIZE
+                  ' A '                DELIMITED BY SIZE
+                  WS-ULTIMA            DELIMITED BY SIZE
+                  ' - '                DELIMITED BY SIZE
+                  WS-QT-REGS-PAGINA    DELIMITED BY SIZE
+                  ' DE '               DELIMITED BY SIZE
+                  WS-QT-LINHAS-PAGINA  DELIMITED BY SIZE
+                  ' LINHAS NESTA PAGINA'
+                                       DELIMITED BY SIZE
+                                       INTO WS-RODAPE.
+      *
+           DISPLAY WS-RODAPE           AT WS-POSICAO.
+      *
+      *--- REEXIBE A MENSAGEM DE RETORNO DA ULTIMA ROTINA DE MANUTEN-  *
+      *--- CAO (SE HOUVER), AGORA QUE A TELA FOI REDESENHADA, E A      *
+      *--- LIMPA PARA QUE NAO APARECA MAIS NAS PROXIMAS TELAS.         *
+           IF WS-MSG-TESTE             NOT EQUAL SPACES
+               DISPLAY WS-MSG-TESTE    AT WS-POS-MENSAGEM
+               MOVE SPACES             TO WS-MSG-TESTE
+           END-IF.
       *
        RTMONTAX.                       EXIT.
       *
@@ -199,7 +543,8 @@
       *
            SET     I01-WSTAB           TO 1.
       *
-           PERFORM                     UNTIL I01-WSTAB EQUAL 25
+           PERFORM                     UNTIL I01-WSTAB GREATER
+                                             WS-QT-LINHAS-PAGINA
                MOVE ZEROS              TO WS-TB-LINHA(I01-WSTAB)
                MOVE SPACES             TO WS-TB-RELATO(I01-WSTAB)
                SET I01-WSTAB           UP BY 1

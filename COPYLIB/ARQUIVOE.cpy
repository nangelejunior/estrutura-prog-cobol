@@ -0,0 +1,26 @@
+      ******************************************************************
+      *    COPYBOOK   : ARQUIVOE                                       *
+      *    DESCRICAO   : LAYOUT DE TRABALHO DO ARQUIVO DE ENTRADA      *
+      *                  (EARQUIVO / SYS010) USADO PELOS PROGRAMAS     *
+      *                  GERADOS A PARTIR DO MODEL01.                  *
+      *    TAMANHO     : 200 BYTES - COMPATIVEL COM FD-REG-EARQUIVO.   *
+      ******************************************************************
+      * VERSAO 01 - FABRICA DE SOFTWARE - 08.08.2026                  *
+      *           - LAYOUT INICIAL DO ARQUIVO DE ENTRADA.             *
+      ******************************************************************
+       01  ARQUIVOE.
+           03  ARQE-TIPO-REGISTRO          PIC X(01).
+               88  ARQE-REG-DETALHE                VALUE 'D'.
+               88  ARQE-REG-TRAILER                VALUE 'T'.
+      *
+           03  ARQE-DETALHE.
+               05  ARQE-COD-TRANSACAO      PIC X(04).
+               05  ARQE-DATA-EFETIVA       PIC 9(08).
+               05  ARQE-EMPRESA            PIC 9(04).
+               05  ARQE-VALOR              PIC S9(11)V9(02).
+               05  FILLER                  PIC X(170).
+      *
+           03  ARQE-TRAILER REDEFINES ARQE-DETALHE.
+               05  ARQE-QT-REGISTROS       PIC 9(08).
+               05  ARQE-DATA-PROCESSO      PIC 9(08).
+               05  FILLER                  PIC X(183).

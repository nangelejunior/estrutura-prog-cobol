@@ -0,0 +1,21 @@
+      ******************************************************************
+      *    COPYBOOK   : PARMEXEC                                       *
+      *    DESCRICAO   : PARAMETRO DE EXECUCAO ESTRUTURADO DOS         *
+      *                  PROGRAMAS GERADOS A PARTIR DO MODEL01.        *
+      *                  O MESMO LAYOUT E OBTIDO NA LINKAGE SECTION    *
+      *                  (PREFIXO LK-) PARA O PARAMETRO RECEBIDO DO    *
+      *                  JOB CHAMADOR VIA COPY PARMEXEC REPLACING      *
+      *                  LEADING ==WS== BY ==LK==.                     *
+      ******************************************************************
+      * VERSAO 01 - FABRICA DE SOFTWARE - 08.08.2026                  *
+      *           - SUBSTITUI O PARAMETRO NUMERICO UNICO (9(005))     *
+      *             POR DATA DE EXECUCAO, EMPRESA, MODO E RETORNO.    *
+      ******************************************************************
+       01  WS-PARM-EXECUCAO.
+           03  WS-DATA-EXECUCAO            PIC 9(08).
+           03  WS-COD-EMPRESA              PIC 9(04).
+           03  WS-IND-MODO                 PIC X(01).
+               88  WS-MODO-TESTE                   VALUE 'T'.
+               88  WS-MODO-PRODUCAO                VALUE 'P'.
+           03  WS-COD-RETORNO              PIC 9(04).
+           03  FILLER                      PIC X(03).

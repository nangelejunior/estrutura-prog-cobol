@@ -0,0 +1,31 @@
+      ******************************************************************
+      *    COPYBOOK   : ARQUIVOS                                       *
+      *    DESCRICAO   : LAYOUT DE TRABALHO DO ARQUIVO DE SAIDA        *
+      *                  (SARQUIVO / SYS020) USADO PELOS PROGRAMAS     *
+      *                  GERADOS A PARTIR DO MODEL01. O REGISTRO DE    *
+      *                  TRAILER (ARQS-REG-TRAILER) E GRAVADO PELA     *
+      *                  ROTINA RTGRAVATRAILER COM OS TOTAIS DE        *
+      *                  CONTROLE DO PROCESSAMENTO.                    *
+      *    TAMANHO     : 200 BYTES - COMPATIVEL COM FD-REG-SARQUIVO.   *
+      ******************************************************************
+      * VERSAO 01 - FABRICA DE SOFTWARE - 08.08.2026                  *
+      *           - LAYOUT INICIAL DO ARQUIVO DE SAIDA, COM TRAILER   *
+      *             DE TOTAIS DE CONTROLE.                            *
+      ******************************************************************
+       01  ARQUIVOS.
+           03  ARQS-TIPO-REGISTRO          PIC X(01).
+               88  ARQS-REG-DETALHE                VALUE 'D'.
+               88  ARQS-REG-TRAILER                VALUE 'T'.
+      *
+           03  ARQS-DETALHE.
+               05  ARQS-COD-TRANSACAO      PIC X(04).
+               05  ARQS-DATA-EFETIVA       PIC 9(08).
+               05  ARQS-EMPRESA            PIC 9(04).
+               05  ARQS-VALOR              PIC S9(11)V9(02).
+               05  FILLER                  PIC X(170).
+      *
+           03  ARQS-TRAILER REDEFINES ARQS-DETALHE.
+               05  ARQS-QT-LIDOS           PIC 9(08).
+               05  ARQS-QT-GRAVADOS        PIC 9(08).
+               05  ARQS-DATA-PROCESSO      PIC 9(08).
+               05  FILLER                  PIC X(175).

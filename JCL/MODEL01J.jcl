@@ -0,0 +1,51 @@
+//MODEL01J JOB (ACCT),'MODEL01 BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*********************************************************************
+//* JOB        : MODEL01J                                              *
+//* DESCRICAO  : JOB PADRAO DE EXEMPLO PARA PROGRAMAS GERADOS A       *
+//*              PARTIR DO MODEL01.CBL, USANDO A PROCEDURE MODEL01P.  *
+//*              STEP020 SO RODA SE STEP010 TERMINAR COM RC <= 4; SE  *
+//*              STEP010 ABENDAR OU TERMINAR COM RC > 4, O JOB PARA   *
+//*              NAQUELE PASSO.                                       *
+//*                                                                   *
+//* PARM RESTART : 'N' (DEFAULT) PARA UMA PRIMEIRA EXECUCAO - SYS020  *
+//*                CRIA UMA NOVA GERACAO GDG (+1)/NEW. 'S' PARA       *
+//*                RESUBMETER O JOB A PARTIR DO STEP010 APOS UM ABEND *
+//*                - SYS020 PASSA A REABRIR A GERACAO QUE A EXECUCAO  *
+//*                QUE ABENDOU JA CRIOU E CATALOGOU (GDG(0)/MOD), E O *
+//*                PROGRAMA RETOMA A PARTIR DO ULTIMO PONTO DE        *
+//*                CONTROLE GRAVADO EM SYS030, SEM REPROCESSAR O      *
+//*                ARQUIVO INTEIRO. BASTA TROCAR O VALOR DO SET       *
+//*                RESTART ABAIXO E RESUBMETER - NAO HA MAIS NECESSI- *
+//*                DADE DE CALCULAR/EDITAR SYS020 OU SYS020DISP NA    *
+//*                MAO. MANTER RESTART=N NUMA RESUBMISSAO CRIARIA     *
+//*                OUTRA GERACAO NOVA E VAZIA EM VEZ DE REABRIR A QUE *
+//*                JA TEM DADOS GRAVADOS.                             *
+//*********************************************************************
+//         JCLLIB ORDER=(PROD.BATCH.PROCLIB)
+//         SET HLQ=PROD.MODEL01
+//         SET RESTART=N
+//*
+//* SELECIONA AUTOMATICAMENTE, A PARTIR DO PARM RESTART ACIMA, A      *
+//* GERACAO/DISPOSITION DE SYS020 ADEQUADA PARA O STEP010 - VIDE NOTA *
+//* NO CABECALHO.                                                     *
+//IFRST    IF (&RESTART = 'S') THEN
+//STEP010  EXEC MODEL01P,PGMNAME=MODEL01,
+//             HLQ=&HLQ,
+//             SYS010=EARQUIVO.GDG(0),
+//             SYS020=SARQUIVO.GDG(0),
+//             SYS020DISP=(MOD,CATLG,CATLG)
+//         ELSE
+//STEP010  EXEC MODEL01P,PGMNAME=MODEL01,
+//             HLQ=&HLQ,
+//             SYS010=EARQUIVO.GDG(0),
+//             SYS020=SARQUIVO.GDG(+1),
+//             SYS020DISP=(NEW,CATLG,CATLG)
+//ENDRST   ENDIF
+//*
+//* PROXIMO PASSO NAO RODA SE O STEP010 (MODEL01) TERMINOU COM UM     *
+//* CONDITION CODE RUIM (DIVERGENCIA DE TOTAIS = RC 16, ERRO = RC>16).*
+//IFOK010  IF (STEP010.STEP010.RC <= 4) THEN
+//STEP020  EXEC PGM=IEFBR14
+//DD1      DD   DISP=SHR,DSN=&HLQ..SARQUIVO.GDG(0)
+//ENDOK010 ENDIF

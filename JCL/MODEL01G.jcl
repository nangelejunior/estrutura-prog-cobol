@@ -0,0 +1,41 @@
+//MODEL01G JOB (ACCT),'DEFINE GDG MODEL01',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*********************************************************************
+//* JOB        : MODEL01G                                             *
+//* DESCRICAO  : CRIA AS BASES GDG PARA O ARQUIVO DE ENTRADA (SYS010) *
+//*              E DE SAIDA (SYS020) USADAS PELOS PROGRAMAS GERADOS   *
+//*              A PARTIR DO MODEL01.CBL, E PRE-ALOCA O DATASET DE    *
+//*              REINICIO/CHECKPOINT (SYS030). EXECUTAR UMA UNICA VEZ *
+//*              POR PROGRAMA/AMBIENTE, ANTES DA PRIMEIRA EXECUCAO.   *
+//*                                                                   *
+//* PARM HLQ     : QUALIFICADOR ALTO DOS ARQUIVOS DO PROGRAMA (AJUS-  *
+//*                TAR ANTES DE SUBMETER).                           *
+//* PARM PGMNAME : NOME DO PROGRAMA, USADO NO NOME DO DATASET DE      *
+//*                REINICIO (&HLQ..RESTART.&PGMNAME).                *
+//*                                                                   *
+//* O SYS030 PRECISA SER ALOCADO AQUI, UMA UNICA VEZ, E REFERENCIADO  *
+//* PELA PROC MODEL01P COM DISP=OLD. ISSO GARANTE QUE CADA OPEN OUTPUT*
+//* EMITIDO PELO PROGRAMA (RTCHECKPOINT/RTLIMPAREINICIO) REALMENTE    *
+//* TRUNQUE O DATASET PARA O REGISTRO UNICO DE CONTROLE - COM         *
+//* DISP=MOD NA PROC, O OPEN OUTPUT DO COBOL PASSA A POSICIONAR NO    *
+//* FIM DO ARQUIVO EM VEZ DE TRUNCAR, E OS CHECKPOINTS SO SE ACUMULAM.*
+//*********************************************************************
+//         SET HLQ=PROD.MODEL01
+//         SET PGMNAME=MODEL01
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *,SYMBOLS=JCLONLY
+   DEFINE GDG (NAME(&HLQ..EARQUIVO.GDG)          -
+               LIMIT(14)                          -
+               NOEMPTY                            -
+               SCRATCH)
+   DEFINE GDG (NAME(&HLQ..SARQUIVO.GDG)          -
+               LIMIT(14)                          -
+               NOEMPTY                            -
+               SCRATCH)
+/*
+//STEP020  EXEC PGM=IEFBR14
+//SYS030   DD   DISP=(NEW,CATLG,CATLG),
+//             DSN=&HLQ..RESTART.&PGMNAME,
+//             UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=12,BLKSIZE=0)

@@ -0,0 +1,60 @@
+//MODEL01P PROC PGMNAME=MODEL01,
+//             HLQ=PROD.MODEL01,
+//             LOADLIB=PROD.BATCH.LOADLIB,
+//             SYS010=EARQUIVO.GDG(0),
+//             SYS020=SARQUIVO.GDG(+1),
+//             SYS020DISP=(NEW,CATLG,CATLG)
+//*********************************************************************
+//* PROC       : MODEL01P                                             *
+//* DESCRICAO  : PROCEDURE PADRAO PARA EXECUCAO DE PROGRAMAS GERADOS  *
+//*              A PARTIR DO MODEL01.CBL. RESOLVE AS GDGs DE ENTRADA  *
+//*              (SYS010) E SAIDA (SYS020), REFERENCIA O ARQUIVO DE   *
+//*              REINICIO/CHECKPOINT (SYS030) E RETORNA O CONDITION   *
+//*              CODE DO PROGRAMA PARA OS PASSOS SEGUINTES NO JOB.    *
+//*                                                                   *
+//* PARAMETROS :                                                      *
+//*   PGMNAME    - NOME DO PROGRAMA (MEMBRO DA LOADLIB) - DFLT MODEL01*
+//*   HLQ        - QUALIFICADOR ALTO DOS DATASETS DO PROGRAMA         *
+//*   LOADLIB    - LOADLIB ONDE O PROGRAMA ESTA CATALOGADO            *
+//*   SYS010     - GERACAO GDG DE ENTRADA A SER LIDA (RELATIVA A      *
+//*                BASE)                                              *
+//*   SYS020     - GERACAO GDG DE SAIDA A SER CRIADA/REABERTA         *
+//*                (RELATIVA A BASE)                                  *
+//*   SYS020DISP - DISPOSITION DO SYS020. DEFAULT (NEW,CATLG,CATLG)   *
+//*                PARA UMA PRIMEIRA EXECUCAO.                        *
+//*                                                                   *
+//* O ARQUIVO SYS030 (&HLQ..RESTART.&PGMNAME) NAO E UMA GDG: E UM     *
+//* UNICO DATASET, PRE-ALOCADO UMA UNICA VEZ PELO JOB MODEL01G, QUE   *
+//* GUARDA O ULTIMO PONTO DE CONTROLE GRAVADO PELO PROGRAMA, PARA     *
+//* PERMITIR REINICIO SEM REPROCESSAR O ARQUIVO INTEIRO (VIDE         *
+//* MODEL01.CBL - RTINICIALIZA / RTCHECKPOINT). A DISPOSITION AQUI E  *
+//* SEMPRE OLD (NUNCA MOD): CADA OPEN OUTPUT EMITIDO PELO PROGRAMA    *
+//* (RTCHECKPOINT/RTLIMPAREINICIO) PRECISA REALMENTE TRUNCAR O        *
+//* DATASET PARA O REGISTRO UNICO DE CONTROLE, E COM DISP=MOD O OPEN  *
+//* OUTPUT PASSARIA A POSICIONAR NO FIM DO ARQUIVO (ACRESCENTANDO UM  *
+//* NOVO REGISTRO A CADA CHECKPOINT) EM VEZ DE SUBSTITUIR O REGISTRO  *
+//* ANTERIOR.                                                         *
+//*                                                                   *
+//* SYS020 PERMANECE CATALOGADO MESMO SE O STEP ABENDAR: NUM          *
+//* REINICIO, O PROGRAMA REABRE ESSA MESMA GERACAO EM EXTEND E        *
+//* CONTINUA GRAVANDO A PARTIR DO PONTO DE CONTROLE - SE A GERACAO    *
+//* FOSSE APAGADA NO ABEND, O REINICIO PERDERIA TODO O SYS020 JA      *
+//* GRAVADO ANTES DO ULTIMO CHECKPOINT. ISSO SO FUNCIONA SE, AO       *
+//* RESUBMETER O JOB, SYS020 E SYS020DISP FOREM TROCADOS PARA A       *
+//* GERACAO JA CATALOGADA PELA EXECUCAO QUE ABENDOU (GDG RELATIVA (0))*
+//* COM UMA DISPOSITION QUE REABRA O QUE JA EXISTE (MOD OU OLD) - UMA *
+//* NOVA REFERENCIA (+1)/NEW CRIARIA OUTRA GERACAO EM BRANCO EM VEZ   *
+//* DE REABRIR A QUE O PROGRAMA JA COMECOU A GRAVAR (VIDE MODEL01J).  *
+//*********************************************************************
+//STEP010  EXEC PGM=&PGMNAME,REGION=0M
+//STEPLIB  DD   DISP=SHR,DSN=&LOADLIB
+//SYS010   DD   DISP=SHR,DSN=&HLQ..&SYS010
+//SYS020   DD   DISP=&SYS020DISP,
+//             DSN=&HLQ..&SYS020,
+//             UNIT=SYSDA,SPACE=(CYL,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=200,BLKSIZE=0)
+//SYS030   DD   DISP=OLD,
+//             DSN=&HLQ..RESTART.&PGMNAME
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//         PEND

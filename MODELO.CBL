@@ -1,8 +1,8 @@
       ******************************************************************MODEL
        IDENTIFICATION                  DIVISION.                        MODEL
       ******************************************************************MODEL
-       PROGRAM-ID. MODEL01.                                             MODEL01
-       AUTHOR.       FABRICA DE SOFTWARE.                               MODEL 
+       PROGRAM-ID. MODEL01.                                             MODEL
+       AUTHOR.       FABRICA DE SOFTWARE.                               MODEL
        DATE-WRITTEN. DATA DE ESCRITA.                                   MODEL
        DATE-COMPILED.                                                   MODEL
       ******************************************************************MODEL
@@ -19,6 +19,46 @@
       *     * VERSAO       - FABRICA DE SOFTWARE      -     01.01.1900 *MODEL
       *     *              - DESCRICAO DA VERSAO                       *MODEL
       *     *----------------------------------------------------------*MODEL
+      *     * VERSAO 02    - FABRICA DE SOFTWARE      -     08.08.2026 *MODEL
+      *     *              - INCLUSAO DE REINICIO/CHECKPOINT (SYS030), *MODEL
+      *     *                LAYOUT PADRAO DE ARQUIVOE/ARQUIVOS, TRAI- *MODEL
+      *     *                LER DE TOTAIS EM SARQUIVO, AUDITORIA DB2  *MODEL
+      *     *                DE ERROS E PARAMETRO DE EXECUCAO          *MODEL
+      *     *                ESTRUTURADO (WS-PARM-EXECUCAO).           *MODEL
+      *     *----------------------------------------------------------*MODEL
+      *     * VERSAO 03    - FABRICA DE SOFTWARE      -     08.08.2026 *MODEL
+      *     *              - FALHA NA ABERTURA DO SARQUIVO PASSA A     *MODEL
+      *     *                FECHAR APENAS O EARQUIVO (RTFECHAENTRADA),*MODEL
+      *     *                EM VEZ DE UM CLOSE DE SARQUIVO NAO ABERTO.*MODEL
+      *     *----------------------------------------------------------*MODEL
+      *     * VERSAO 04    - FABRICA DE SOFTWARE      -     08.08.2026 *MODEL
+      *     *              - ARQREINI PASSA A TER FILE STATUS CHECADO  *MODEL
+      *     *                EM TODAS AS OPERACOES (RTINICIALIZA/      *MODEL
+      *     *                RTCHECKPOINT/RTLIMPAREINICIO), COM AUDITO-*MODEL
+      *     *                RIA E CODIGO DE RETORNO, SEM ABORTAR O JOB*MODEL
+      *     *                (ARQUIVO AUXILIAR, NAO ESSENCIAL). RTCHEC-*MODEL
+      *     *                KPOINT PASSA A GRAVAR O PONTO DE CONTROLE *MODEL
+      *     *                A CADA REGISTRO (E NAO SO A CADA WS-CHEC- *MODEL
+      *     *                KPOINT-INTERVALO), PARA EVITAR REGISTROS  *MODEL
+      *     *                DUPLICADOS NO SARQUIVO APOS UM REINICIO.  *MODEL
+      *     *                CORRIGIDO O ACCEPT...FROM DATE SEM A      *MODEL
+      *     *                OPCAO YYYYMMDD EM RTGRAVAAUDITORIA, QUE   *MODEL
+      *     *                TRUNCAVA O ANO NO TIMESTAMP DE AUDITORIA. *MODEL
+      *     *----------------------------------------------------------*MODEL
+      *     * VERSAO 05    - FABRICA DE SOFTWARE      -     08.08.2026 *MODEL
+      *     *              - O MOVE DE GRUPO DE LK-PARM-EXECUCAO EM     *MODEL
+      *     *                RTINICIALIZA TRAZIA DE VOLTA UM LK-COD-    *MODEL
+      *     *                RETORNO RESIDUAL DA LINKAGE, MASCARANDO AS *MODEL
+      *     *                GUARDAS "SE AINDA ZERO" SEGUINTES. WS-COD- *MODEL
+      *     *                RETORNO PASSA A SER ZERADO LOGO APOS O     *MODEL
+      *     *                MOVE. EM RTVERIFICA, O RECONHECIMENTO OK   *MODEL
+      *     *                NAO ZERA MAIS WS-COD-RETORNO (PODERIA      *MODEL
+      *     *                APAGAR UM 0052/0056 JA GRAVADO); E O RAMO  *MODEL
+      *     *                DIVERGENTE TAMBEM LIMPA O PONTO DE REINI-  *MODEL
+      *     *                CIO, PARA QUE UMA RESUBMISSAO COM RESTART= *MODEL
+      *     *                S APOS DIVERGENCIA NAO ESTENDA UM SARQUIVO *MODEL
+      *     *                QUE JA TEM TRAILER GRAVADO.                MODEL
+      *     *----------------------------------------------------------*MODEL
       ******************************************************************MODEL
       *                                                                 MODEL
       ******************************************************************MODEL
@@ -42,6 +82,9 @@
       *                                                                 MODEL
            SELECT SARQUIVO ASSIGN      TO SYS020                        MODEL
                   FILE     STATUS      IS WS-FS-SYS020.                 MODEL
+      *                                                                 MODEL
+           SELECT ARQREINI ASSIGN      TO SYS030                        MODEL
+                  FILE     STATUS      IS WS-FS-SYS030.                 MODEL
       *                                                                 MODEL
       ******************************************************************MODEL
        DATA                            DIVISION.                        MODEL
@@ -65,6 +108,18 @@
        01  FD-REG-SARQUIVO.                                             MODEL
            03  FILLER              PIC     X(200).                      MODEL
       *                                                                 MODEL
+      *--- ARQUIVO DE REINICIO/CHECKPOINT (SYS030) ---------------------MODEL
+      *    GUARDA O ULTIMO PONTO DE CONTROLE (REGISTROS LIDOS E         MODEL
+      *    GRAVADOS) PARA PERMITIR QUE UM JOB RESUBMETIDO CONTINUE      MODEL
+      *    DE ONDE PAROU, EM VEZ DE REPROCESSAR O ARQUIVO INTEIRO.      MODEL
+       FD  ARQREINI                                                     MODEL
+           RECORDING MODE              IS F                             MODEL
+           LABEL     RECORD            IS STANDARD                      MODEL
+           BLOCK     CONTAINS          0  RECORDS.                      MODEL
+       01  FD-REG-REINICIO.                                             MODEL
+           03  FD-REINICIO-LIDOS       PIC     9(06).                   MODEL
+           03  FD-REINICIO-GRAVADOS    PIC     9(06).                   MODEL
+      *                                                                 MODEL
       ******************************************************************MODEL
        WORKING-STORAGE                 SECTION.                         MODEL
       ******************************************************************MODEL
@@ -79,6 +134,7 @@
       ******************************************************************MODEL
        01  WS-FS-SYS010            PIC     X(02)         VALUE SPACES.  MODEL
        01  WS-FS-SYS020            PIC     X(02)         VALUE SPACES.  MODEL
+       01  WS-FS-SYS030            PIC     X(02)         VALUE SPACES.  MODEL
       *                                                                 MODEL
       ******************************************************************MODEL
       *    AREA DE CONTADORES                                          *MODEL
@@ -87,12 +143,31 @@
        01  WS-CT-GRAVADOS          PIC     9(06)         VALUE ZEROS.   MODEL
       *                                                                 MODEL
       ******************************************************************MODEL
+      *    AREA DE REINICIO/CHECKPOINT                                 *MODEL
+      ******************************************************************MODEL
+       01  WS-CHECKPOINT-INTERVALO PIC     9(06)         VALUE 000500.  MODEL
+       01  WS-RESTART-IND          PIC     X(01)         VALUE 'N'.     MODEL
+           88  WS-RESTART-SIM                            VALUE 'S'.     MODEL
+           88  WS-RESTART-NAO                             VALUE 'N'.    MODEL
+       01  WS-FIM-EARQUIVO         PIC     X(01)         VALUE 'N'.     MODEL
+           88  WS-FIM-EARQUIVO-SIM                       VALUE 'S'.     MODEL
+      *                                                                 MODEL
+      ******************************************************************MODEL
+      *    AREA DE RECONCILIACAO DE TOTAIS                             *MODEL
+      ******************************************************************MODEL
+       01  WS-RECONCILIA-IND       PIC     X(01)         VALUE 'S'.     MODEL
+           88  WS-RECONCILIA-OK                          VALUE 'S'.     MODEL
+           88  WS-RECONCILIA-DIVERGENTE                  VALUE 'N'.     MODEL
+      *                                                                 MODEL
+      ******************************************************************MODEL
       *    AREA DE AUXILIARES                                          *MODEL
       ******************************************************************MODEL
        01  WS-MSG-SYS010           PIC     X(18)         VALUE          MODEL
            ' DO ARQUIVO SYS010'.                                        MODEL
        01  WS-MSG-SYS020           PIC     X(18)         VALUE          MODEL
            ' DO ARQUIVO SYS020'.                                        MODEL
+       01  WS-MSG-SYS030           PIC     X(18)         VALUE          MODEL
+           ' DO ARQUIVO SYS030'.                                        MODEL
       *                                                                 MODEL
        01  WS-DATA-MAQ             PIC     X(08)         VALUE SPACES.  MODEL
        01  WS-TIME-MAQ             PIC     X(06)         VALUE SPACES.  MODEL
@@ -114,15 +189,11 @@
                05  WS-SEGUNDO      PIC     X(02)         VALUE ZEROS.   MODEL
       *                                                                 MODEL
       ******************************************************************MODEL
-      *    AREA DE LINKAGE                                             *MODEL
+      *    AREA DE PARAMETROS DE EXECUCAO                              *MODEL
       ******************************************************************MODEL
-      *--- PARAMETRO DE ENTRADA                                        *MODEL
-       01  WS-ENTRADA.                                                  MODEL
-           03  WS-PAR-ENTRADA      PIC     9(005)        VALUE ZEROS.   MODEL
-      *                                                                 MODEL
-      *--- PARAMETRO DE SAIDA                                          *MODEL
-       01  WS-SAIDA.                                                    MODEL
-           03  WS-PAR-SAIDA        PIC     9(010)        VALUE ZEROS.   MODEL
+      *--- PARAMETRO ESTRUTURADO DE ENTRADA/SAIDA (DATA, EMPRESA,      *MODEL
+      *--- MODO DE EXECUCAO E CODIGO DE RETORNO) - VIDE COPY PARMEXEC  *MODEL
+       COPY PARMEXEC.                                                   MODEL
       *                                                                 MODEL
       ******************************************************************MODEL
       *    AREA DE COPY BOOKS                                          *MODEL
@@ -134,6 +205,13 @@
       ******************************************************************MODEL
       *    AREA DE DB2                                                 *MODEL
       ******************************************************************MODEL
+      *--- AREA DE TRABALHO PARA AUDITORIA DE ERROS DE ARQUIVO         *MODEL
+       01  WS-AUDIT-PROGRAMA       PIC     X(08)         VALUE          MODEL
+           'MODEL01'.                                                   MODEL
+       01  WS-AUDIT-ARQUIVO        PIC     X(10)         VALUE SPACES.  MODEL
+       01  WS-AUDIT-STATUS         PIC     X(02)         VALUE SPACES.  MODEL
+       01  WS-AUDIT-TIMESTAMP      PIC     X(14)         VALUE SPACES.  MODEL
+      *                                                                 MODEL
        EXEC SQL                                                         MODEL
            INCLUDE SQLCA                                                MODEL
        END-EXEC.                                                        MODEL
@@ -147,12 +225,13 @@
        LINKAGE                         SECTION.                         MODEL
       ******************************************************************MODEL
       *                                                                 MODEL
-       01  LK-ENTRADA              PIC     9(005).                      MODEL
-       01  LK-SAIDA                PIC     9(010).                      MODEL
+      *--- PARAMETRO DE EXECUCAO RECEBIDO DO JOB CHAMADOR (MESMO       *MODEL
+      *--- LAYOUT DE WS-PARM-EXECUCAO, COM PREFIXO LK- - VIDE COPY     *MODEL
+      *--- PARMEXEC)                                                   MODEL
+       COPY PARMEXEC REPLACING LEADING ==WS== BY ==LK==.                MODEL
       *                                                                 MODEL
       ******************************************************************MODEL
-       PROCEDURE                       DIVISION USING LK-PAR-ENTRADA    MODEL
-                                                      LK-PAR-SAIDA.     MODEL
+       PROCEDURE                       DIVISION USING LK-PARM-EXECUCAO. MODEL
       ******************************************************************MODEL
       *                                                                 MODEL
       ******************************************************************MODEL
@@ -163,6 +242,12 @@
            PERFORM RTINICIALIZA.                                        MODEL
       *                                                                 MODEL
            PERFORM RTPROCESSA.                                          MODEL
+      *                                                                 MODEL
+           PERFORM RTGRAVATRAILER.                                      MODEL
+      *                                                                 MODEL
+           PERFORM RTVERIFICA.                                          MODEL
+      *                                                                 MODEL
+           PERFORM RTFECHA.                                             MODEL
       *                                                                 MODEL
            PERFORM RTFINALIZA.                                          MODEL
       *                                                                 MODEL
@@ -175,53 +260,412 @@
       *                                                                 MODEL
            INITIALIZE ARQUIVOE                                          MODEL
                       ARQUIVOS                                          MODEL
-                      WS-ENTRADA                                        MODEL
-                      WS-SAIDA.                                         MODEL
+                      WS-PARM-EXECUCAO.                                 MODEL
       *                                                                 MODEL
            DISPLAY '*************************************************'. MODEL
            MOVE '#MODEL.900I - INICIO DO PROCESSAMENTO '                MODEL
                                        TO WS-MENSAGEM.                  MODEL
       *                                                                 MODEL
            ACCEPT WS-DATA-MAQ          FROM DATE.                       MODEL
-           ACCEPT WS-HORA-MAQ          FROM TIME.                       MODEL
+           ACCEPT WS-TIME-MAQ          FROM TIME.                       MODEL
       *                                                                 MODEL
            MOVE WS-DATA-MAQ            TO WS-DATA-BR.                   MODEL
-           MOVE WS-HORA-MAQ            TO WS-HORA-BR.                   MODEL
+           MOVE WS-TIME-MAQ            TO WS-HORA-BR.                   MODEL
       *                                                                 MODEL
            DISPLAY WS-MENSAGEM.                                         MODEL
            DISPLAY WS-DATA-DISPLAY.                                     MODEL
            DISPLAY '*************************************************'. MODEL
       *                                                                 MODEL
-           MOVE LK-ENTRADA             TO WS-ENTRADA.                   MODEL
-           MOVE LK-SAIDA               TO WS-SAIDA.                     MODEL
+           MOVE LK-PARM-EXECUCAO       TO WS-PARM-EXECUCAO.             MODEL
       *                                                                 MODEL
-           OPEN INPUT  EARQUIVO                                         MODEL
-                OUTPUT SARQUIVO.                                        MODEL
+      *--- O MOVE DE GRUPO ACIMA TRAZ JUNTO O LK-COD-RETORNO DO         *MODEL
+      *--- CHAMADOR (LIXO/RESIDUO DE LINKAGE), DESFAZENDO O ZERAMENTO   *MODEL
+      *--- FEITO PELO INITIALIZE WS-PARM-EXECUCAO ACIMA. AS GUARDAS     *MODEL
+      *--- "IF WS-COD-RETORNO EQUAL ZEROS" MAIS ABAIXO PRECISAM PARTIR  *MODEL
+      *--- DE ZERO PARA QUE O PRIMEIRO CODIGO DE RETORNO DA EXECUCAO    *MODEL
+      *--- PREVALECA.                                                   MODEL
+           MOVE ZEROS                  TO WS-COD-RETORNO.                MODEL
+      *                                                                 MODEL
+           IF WS-DATA-EXECUCAO         EQUAL ZEROS                      MODEL
+               ACCEPT WS-DATA-EXECUCAO FROM DATE YYYYMMDD               MODEL
+           END-IF.                                                      MODEL
+      *                                                                 MODEL
+           IF WS-IND-MODO              EQUAL SPACES                     MODEL
+               SET WS-MODO-PRODUCAO    TO TRUE                          MODEL
+           END-IF.                                                      MODEL
+      *                                                                 MODEL
+           MOVE ZEROS                  TO WS-CT-LIDOS                   MODEL
+                                           WS-CT-GRAVADOS.              MODEL
+           SET WS-RESTART-NAO          TO TRUE.                         MODEL
+      *                                                                 MODEL
+      *--- VERIFICA SE EXISTE PONTO DE REINICIO GRAVADO PELA EXECUCAO  *MODEL
+      *--- ANTERIOR. SE EXISTIR, RETOMA OS CONTADORES DAQUELE PONTO.   *MODEL
+      *--- O ARQREINI E UM ARQUIVO AUXILIAR DE APOIO AO REINICIO, NAO  *MODEL
+      *--- ESSENCIAL AO PROCESSAMENTO EM SI: UMA FALHA AQUI E REGISTRA-*MODEL
+      *--- DA NA AUDITORIA E SINALIZADA NO CODIGO DE RETORNO, MAS NAO  *MODEL
+      *--- ABORTA O JOB - A EXECUCAO SEGUE COMO SE NAO HOUVESSE PONTO   MODEL
+      *--- DE REINICIO GRAVADO.                                         MODEL
+           OPEN INPUT  ARQREINI.                                        MODEL
+      *                                                                 MODEL
+           EVALUATE WS-FS-SYS030                                        MODEL
+               WHEN ZEROS                                               MODEL
+                   READ ARQREINI                                        MODEL
+                   EVALUATE WS-FS-SYS030                                MODEL
+                       WHEN ZEROS                                       MODEL
+                           MOVE FD-REINICIO-LIDOS    TO WS-CT-LIDOS     MODEL
+                           MOVE FD-REINICIO-GRAVADOS TO WS-CT-GRAVADOS  MODEL
+                           SET WS-RESTART-SIM  TO TRUE                  MODEL
+                           DISPLAY '#MODEL.903I - REINICIO A PARTIR DO 'MODEL
+                                   WS-CT-LIDOS                          MODEL
+                       WHEN '10'                                        MODEL
+                           CONTINUE                                     MODEL
+                       WHEN OTHER                                       MODEL
+                           DISPLAY '#MODEL.911I - ERRO NA LEITURA'      MODEL
+                                   WS-MSG-SYS030                        MODEL
+                           DISPLAY '#MODEL.911I - FILE STATUS = '       MODEL
+                                   WS-FS-SYS030                         MODEL
+                           MOVE 'ARQREINI'     TO WS-AUDIT-ARQUIVO      MODEL
+                           MOVE WS-FS-SYS030   TO WS-AUDIT-STATUS       MODEL
+                           PERFORM RTGRAVAAUDITORIA                     MODEL
+                           IF WS-COD-RETORNO   EQUAL ZEROS              MODEL
+                               MOVE 0052       TO WS-COD-RETORNO         MODEL
+                           END-IF                                       MODEL
+                   END-EVALUATE                                         MODEL
+                   CLOSE ARQREINI                                       MODEL
+               WHEN OTHER                                               MODEL
+                   DISPLAY '#MODEL.911I - ERRO NA ABERTURA'             MODEL
+                           WS-MSG-SYS030                                MODEL
+                   DISPLAY '#MODEL.911I - FILE STATUS = '               MODEL
+                           WS-FS-SYS030                                 MODEL
+                   MOVE 'ARQREINI'         TO WS-AUDIT-ARQUIVO          MODEL
+                   MOVE WS-FS-SYS030       TO WS-AUDIT-STATUS           MODEL
+                   PERFORM RTGRAVAAUDITORIA                             MODEL
+                   IF WS-COD-RETORNO       EQUAL ZEROS                  MODEL
+                       MOVE 0052           TO WS-COD-RETORNO             MODEL
+                   END-IF                                                MODEL
+           END-EVALUATE.                                                MODEL
+      *                                                                 MODEL
+           OPEN INPUT  EARQUIVO.                                        MODEL
       *                                                                 MODEL
            IF WS-FS-SYS010             NOT EQUAL ZEROS                  MODEL
                DISPLAY '#MODEL.901I - ERRO NA ABERTURA' WS-MSG-SYS010   MODEL
                DISPLAY '#MODEL.901I - FILE STATUS = '   WS-FS-SYS010    MODEL
+               MOVE 'EARQUIVO'         TO WS-AUDIT-ARQUIVO              MODEL
+               MOVE WS-FS-SYS010       TO WS-AUDIT-STATUS               MODEL
+               PERFORM RTGRAVAAUDITORIA                                 MODEL
+               MOVE 0020                TO WS-COD-RETORNO               MODEL
                PERFORM RTFINALIZA                                       MODEL
            END-IF.                                                      MODEL
+      *                                                                 MODEL
+           IF WS-RESTART-SIM                                            MODEL
+               OPEN EXTEND SARQUIVO                                     MODEL
+           ELSE                                                         MODEL
+               OPEN OUTPUT SARQUIVO                                     MODEL
+           END-IF.                                                      MODEL
       *                                                                 MODEL
            IF WS-FS-SYS020             NOT EQUAL ZEROS                  MODEL
                DISPLAY '#MODEL.902I - ERRO NA ABERTURA' WS-MSG-SYS020   MODEL
                DISPLAY '#MODEL.902I - FILE STATUS = '   WS-FS-SYS020    MODEL
+               MOVE 'SARQUIVO'         TO WS-AUDIT-ARQUIVO              MODEL
+               MOVE WS-FS-SYS020       TO WS-AUDIT-STATUS               MODEL
+               PERFORM RTGRAVAAUDITORIA                                 MODEL
+               MOVE 0024                TO WS-COD-RETORNO               MODEL
+               PERFORM RTFECHAENTRADA                                   MODEL
                PERFORM RTFINALIZA                                       MODEL
            END-IF.                                                      MODEL
+      *                                                                 MODEL
+           IF WS-RESTART-SIM                                            MODEL
+               PERFORM RTPULAREGISTROS                                  MODEL
+           END-IF.                                                      MODEL
       *                                                                 MODEL
        RTINICIALIZAX.                  EXIT.                            MODEL
       *                                                                 MODEL
       ******************************************************************MODEL
-      *    ROTINA DE INICIALIZACAO                                     *MODEL
+      *    ROTINA DE AVANCO ATE O PONTO DE REINICIO                    *MODEL
+      ******************************************************************MODEL
+       RTPULAREGISTROS                 SECTION.                         MODEL
+      *                                                                 MODEL
+      *--- REPOSICIONA O ARQUIVO DE ENTRADA LOGO APOS O ULTIMO         *MODEL
+      *--- REGISTRO JA PROCESSADO NA EXECUCAO ANTERIOR, SEM CONTAR     *MODEL
+      *--- NOVAMENTE OS REGISTROS JA LIDOS.                            *MODEL
+           PERFORM WS-CT-LIDOS TIMES                                    MODEL
+               READ EARQUIVO                                            MODEL
+               IF WS-FS-SYS010         NOT EQUAL ZEROS                  MODEL
+                   DISPLAY '#MODEL.904I - ARQUIVO MENOR QUE O PONTO'    MODEL
+                   DISPLAY '#MODEL.904I - DE REINICIO GRAVADO'          MODEL
+                   MOVE 'EARQUIVO'     TO WS-AUDIT-ARQUIVO              MODEL
+                   MOVE WS-FS-SYS010   TO WS-AUDIT-STATUS               MODEL
+                   PERFORM RTGRAVAAUDITORIA                             MODEL
+                   MOVE 0028            TO WS-COD-RETORNO               MODEL
+                   PERFORM RTFECHA                                      MODEL
+                   PERFORM RTFINALIZA                                   MODEL
+               END-IF                                                   MODEL
+           END-PERFORM.                                                 MODEL
+      *                                                                 MODEL
+       RTPULAREGISTROSX.               EXIT.                            MODEL
+      *                                                                 MODEL
+      ******************************************************************MODEL
+      *    ROTINA DE PROCESSAMENTO                                     *MODEL
       ******************************************************************MODEL
        RTPROCESSA                      SECTION.                         MODEL
       *                                                                 MODEL
-      *--- LOGICA DO PROGRAMA                                           MODEL
+           PERFORM RTLEARQUIVO.                                         MODEL
+      *                                                                 MODEL
+           PERFORM UNTIL WS-FIM-EARQUIVO-SIM                            MODEL
+               PERFORM RTGRAVARQUIVO                                    MODEL
+               PERFORM RTCHECKPOINT                                     MODEL
+               PERFORM RTLEARQUIVO                                      MODEL
+           END-PERFORM.                                                 MODEL
       *                                                                 MODEL
        RTPROCESSAX.                    EXIT.                            MODEL
       *                                                                 MODEL
       ******************************************************************MODEL
+      *    ROTINA DE LEITURA DO ARQUIVO DE ENTRADA                     *MODEL
+      ******************************************************************MODEL
+       RTLEARQUIVO                     SECTION.                         MODEL
+      *                                                                 MODEL
+           READ EARQUIVO.                                               MODEL
+      *                                                                 MODEL
+           EVALUATE WS-FS-SYS010                                        MODEL
+               WHEN ZEROS                                               MODEL
+                   MOVE FD-REG-EARQUIVO TO ARQUIVOE                     MODEL
+                   IF ARQE-REG-TRAILER                                  MODEL
+                       SET WS-FIM-EARQUIVO-SIM TO TRUE                  MODEL
+                   ELSE                                                 MODEL
+                       ADD 1           TO WS-CT-LIDOS                   MODEL
+                   END-IF                                               MODEL
+               WHEN '10'                                                MODEL
+                   SET WS-FIM-EARQUIVO-SIM TO TRUE                      MODEL
+               WHEN OTHER                                               MODEL
+                   DISPLAY '#MODEL.905I - ERRO NA LEITURA' WS-MSG-SYS010MODEL
+                   DISPLAY '#MODEL.905I - FILE STATUS = ' WS-FS-SYS010  MODEL
+                   MOVE 'EARQUIVO'     TO WS-AUDIT-ARQUIVO              MODEL
+                   MOVE WS-FS-SYS010   TO WS-AUDIT-STATUS               MODEL
+                   PERFORM RTGRAVAAUDITORIA                             MODEL
+                   MOVE 0032            TO WS-COD-RETORNO               MODEL
+                   PERFORM RTFECHA                                      MODEL
+                   PERFORM RTFINALIZA                                   MODEL
+           END-EVALUATE.                                                MODEL
+      *                                                                 MODEL
+       RTLEARQUIVOX.                   EXIT.                            MODEL
+      *                                                                 MODEL
+      ******************************************************************MODEL
+      *    ROTINA DE GRAVACAO DO ARQUIVO DE SAIDA                      *MODEL
+      ******************************************************************MODEL
+       RTGRAVARQUIVO                   SECTION.                         MODEL
+      *                                                                 MODEL
+      *--- PONTO DE INCLUSAO DA LOGICA DE TRANSFORMACAO ESPECIFICA     *MODEL
+      *--- DE CADA PROGRAMA GERADO A PARTIR DO MODEL01.                *MODEL
+           MOVE SPACES                 TO ARQUIVOS.                     MODEL
+           SET ARQS-REG-DETALHE        TO TRUE.                         MODEL
+           MOVE ARQE-COD-TRANSACAO     TO ARQS-COD-TRANSACAO.           MODEL
+           MOVE ARQE-DATA-EFETIVA      TO ARQS-DATA-EFETIVA.            MODEL
+           MOVE ARQE-EMPRESA           TO ARQS-EMPRESA.                 MODEL
+           MOVE ARQE-VALOR             TO ARQS-VALOR.                   MODEL
+      *                                                                 MODEL
+           MOVE ARQUIVOS               TO FD-REG-SARQUIVO.              MODEL
+      *                                                                 MODEL
+           WRITE FD-REG-SARQUIVO.                                       MODEL
+      *                                                                 MODEL
+           EVALUATE WS-FS-SYS020                                        MODEL
+               WHEN ZEROS                                               MODEL
+                   ADD 1               TO WS-CT-GRAVADOS                MODEL
+               WHEN OTHER                                               MODEL
+                   DISPLAY '#MODEL.906I - ERRO NA GRAVACAO'             MODEL
+                           WS-MSG-SYS020                                MODEL
+                   DISPLAY '#MODEL.906I - FILE STATUS = '               MODEL
+                           WS-FS-SYS020                                 MODEL
+                   MOVE 'SARQUIVO'     TO WS-AUDIT-ARQUIVO              MODEL
+                   MOVE WS-FS-SYS020   TO WS-AUDIT-STATUS               MODEL
+                   PERFORM RTGRAVAAUDITORIA                             MODEL
+                   MOVE 0036            TO WS-COD-RETORNO               MODEL
+                   PERFORM RTFECHA                                      MODEL
+                   PERFORM RTFINALIZA                                   MODEL
+           END-EVALUATE.                                                MODEL
+      *                                                                 MODEL
+       RTGRAVARQUIVOX.                 EXIT.                            MODEL
+      *                                                                 MODEL
+      ******************************************************************MODEL
+      *    ROTINA DE GRAVACAO DO PONTO DE REINICIO (CHECKPOINT)        *MODEL
+      ******************************************************************MODEL
+       RTCHECKPOINT                    SECTION.                         MODEL
+      *                                                                 MODEL
+      *--- O PONTO DE CONTROLE E GRAVADO A CADA REGISTRO PROCESSADO     MODEL
+      *--- (E NAO SO A CADA WS-CHECKPOINT-INTERVALO REGISTROS): SE O     MODEL
+      *--- ARQREINI FICASSE DEFASADO EM RELACAO AO SARQUIVO, UM REINI-   MODEL
+      *--- CIO REABRINDO O SARQUIVO EM EXTEND REPETIRIA OS REGISTROS JA  MODEL
+      *--- GRAVADOS ENTRE O ULTIMO PONTO DE CONTROLE E O ABEND. O        MODEL
+      *--- WS-CHECKPOINT-INTERVALO PASSA A CONTROLAR SOMENTE A FREQUEN-  MODEL
+      *--- CIA DA MENSAGEM DE PROGRESSO ABAIXO, NAO MAIS A GRAVACAO.     MODEL
+           MOVE WS-CT-LIDOS            TO FD-REINICIO-LIDOS.            MODEL
+           MOVE WS-CT-GRAVADOS         TO FD-REINICIO-GRAVADOS.         MODEL
+      *                                                                 MODEL
+           OPEN OUTPUT ARQREINI.                                        MODEL
+      *                                                                 MODEL
+           IF WS-FS-SYS030             EQUAL ZEROS                      MODEL
+               WRITE FD-REG-REINICIO                                    MODEL
+               IF WS-FS-SYS030         NOT EQUAL ZEROS                  MODEL
+                   DISPLAY '#MODEL.912I - ERRO NA GRAVACAO'             MODEL
+                           WS-MSG-SYS030                                MODEL
+                   DISPLAY '#MODEL.912I - FILE STATUS = '               MODEL
+                           WS-FS-SYS030                                 MODEL
+                   MOVE 'ARQREINI'     TO WS-AUDIT-ARQUIVO              MODEL
+                   MOVE WS-FS-SYS030   TO WS-AUDIT-STATUS                MODEL
+                   PERFORM RTGRAVAAUDITORIA                             MODEL
+                   IF WS-COD-RETORNO   EQUAL ZEROS                      MODEL
+                       MOVE 0056       TO WS-COD-RETORNO                 MODEL
+                   END-IF                                                MODEL
+               END-IF                                                    MODEL
+               CLOSE ARQREINI                                           MODEL
+               IF WS-FS-SYS030         NOT EQUAL ZEROS                  MODEL
+                   DISPLAY '#MODEL.912I - ERRO NO FECHAMENTO'           MODEL
+                           WS-MSG-SYS030                                MODEL
+                   DISPLAY '#MODEL.912I - FILE STATUS = '               MODEL
+                           WS-FS-SYS030                                 MODEL
+                   MOVE 'ARQREINI'     TO WS-AUDIT-ARQUIVO              MODEL
+                   MOVE WS-FS-SYS030   TO WS-AUDIT-STATUS                MODEL
+                   PERFORM RTGRAVAAUDITORIA                             MODEL
+                   IF WS-COD-RETORNO   EQUAL ZEROS                      MODEL
+                       MOVE 0056       TO WS-COD-RETORNO                 MODEL
+                   END-IF                                                MODEL
+               END-IF                                                    MODEL
+           ELSE                                                         MODEL
+               DISPLAY '#MODEL.912I - ERRO NA ABERTURA' WS-MSG-SYS030   MODEL
+               DISPLAY '#MODEL.912I - FILE STATUS = '   WS-FS-SYS030    MODEL
+               MOVE 'ARQREINI'         TO WS-AUDIT-ARQUIVO              MODEL
+               MOVE WS-FS-SYS030       TO WS-AUDIT-STATUS               MODEL
+               PERFORM RTGRAVAAUDITORIA                                 MODEL
+               IF WS-COD-RETORNO       EQUAL ZEROS                      MODEL
+                   MOVE 0056           TO WS-COD-RETORNO                 MODEL
+               END-IF                                                    MODEL
+           END-IF.                                                      MODEL
+      *                                                                 MODEL
+           IF FUNCTION MOD(WS-CT-LIDOS WS-CHECKPOINT-INTERVALO)         MODEL
+                                       EQUAL ZEROS                      MODEL
+               DISPLAY '#MODEL.903I - PONTO DE CONTROLE GRAVADO - REG. 'MODEL
+                       WS-CT-LIDOS                                      MODEL
+           END-IF.                                                      MODEL
+      *                                                                 MODEL
+       RTCHECKPOINTX.                  EXIT.                            MODEL
+      *                                                                 MODEL
+      ******************************************************************MODEL
+      *    ROTINA DE GRAVACAO DO TRAILER DE TOTAIS NO SARQUIVO         *MODEL
+      ******************************************************************MODEL
+       RTGRAVATRAILER                  SECTION.                         MODEL
+      *                                                                 MODEL
+           MOVE SPACES                 TO ARQUIVOS.                     MODEL
+           SET ARQS-REG-TRAILER        TO TRUE.                         MODEL
+           MOVE WS-CT-LIDOS            TO ARQS-QT-LIDOS.                MODEL
+           MOVE WS-CT-GRAVADOS         TO ARQS-QT-GRAVADOS.             MODEL
+           MOVE WS-DATA-EXECUCAO       TO ARQS-DATA-PROCESSO.           MODEL
+      *                                                                 MODEL
+           MOVE ARQUIVOS               TO FD-REG-SARQUIVO.              MODEL
+      *                                                                 MODEL
+           WRITE FD-REG-SARQUIVO.                                       MODEL
+      *                                                                 MODEL
+           IF WS-FS-SYS020             NOT EQUAL ZEROS                  MODEL
+               DISPLAY '#MODEL.907I - ERRO NA GRAVACAO DO TRAILER'      MODEL
+               DISPLAY '#MODEL.907I - FILE STATUS = ' WS-FS-SYS020      MODEL
+               MOVE 'SARQUIVO'         TO WS-AUDIT-ARQUIVO              MODEL
+               MOVE WS-FS-SYS020       TO WS-AUDIT-STATUS               MODEL
+               PERFORM RTGRAVAAUDITORIA                                 MODEL
+               MOVE 0040                TO WS-COD-RETORNO               MODEL
+               PERFORM RTFECHA                                          MODEL
+               PERFORM RTFINALIZA                                       MODEL
+           END-IF.                                                      MODEL
+      *                                                                 MODEL
+       RTGRAVATRAILERX.                EXIT.                            MODEL
+      *                                                                 MODEL
+      ******************************************************************MODEL
+      *    ROTINA DE RECONCILIACAO DE TOTAIS LIDOS X GRAVADOS          *MODEL
+      ******************************************************************MODEL
+       RTVERIFICA                      SECTION.                         MODEL
+      *                                                                 MODEL
+           IF WS-CT-LIDOS               NOT EQUAL WS-CT-GRAVADOS        MODEL
+               SET WS-RECONCILIA-DIVERGENTE TO TRUE                     MODEL
+               DISPLAY '#MODEL.920I - DIVERGENCIA LIDOS X GRAVADOS'     MODEL
+               DISPLAY '#MODEL.920I - WS-CT-LIDOS    = ' WS-CT-LIDOS    MODEL
+               DISPLAY '#MODEL.920I - WS-CT-GRAVADOS = ' WS-CT-GRAVADOS MODEL
+               MOVE 0016                TO WS-COD-RETORNO               MODEL
+      *--- O SARQUIVO JA FOI FECHADO COM O TRAILER DE RTGRAVATRAILER    *MODEL
+      *--- COMO SEU ULTIMO REGISTRO QUANDO A DIVERGENCIA E DETECTADA.   *MODEL
+      *--- O PONTO DE REINICIO E LIMPO AQUI TAMBEM PARA QUE UMA         *MODEL
+      *--- RESUBMISSAO COM RESTART=S NAO REABRA ESSE SARQUIVO EM EXTEND *MODEL
+      *--- E GRAVE REGISTROS/TRAILER APOS O TRAILER JA GRAVADO - UM     *MODEL
+      *--- REINICIO APOS DIVERGENCIA DEVE REPROCESSAR O ARQUIVO INTEIRO.*MODEL
+               PERFORM RTLIMPAREINICIO                                  MODEL
+           ELSE                                                         MODEL
+               SET WS-RECONCILIA-OK     TO TRUE                         MODEL
+               PERFORM RTLIMPAREINICIO                                  MODEL
+           END-IF.                                                      MODEL
+      *                                                                 MODEL
+       RTVERIFICAX.                    EXIT.                            MODEL
+      *                                                                 MODEL
+      ******************************************************************MODEL
+      *    ROTINA DE LIMPEZA DO PONTO DE REINICIO APOS TERMINO OK      *MODEL
+      ******************************************************************MODEL
+       RTLIMPAREINICIO                 SECTION.                         MODEL
+      *                                                                 MODEL
+      *--- DEIXA O ARQUIVO DE REINICIO REALMENTE VAZIO (SEM REGISTRO)   MODEL
+      *--- PARA QUE A PROXIMA EXECUCAO ENCONTRE FIM DE ARQUIVO NA       MODEL
+      *--- LEITURA E NAO INTERPRETE A EXECUCAO COMO REINICIO.           MODEL
+           OPEN OUTPUT ARQREINI.                                        MODEL
+      *                                                                 MODEL
+           IF WS-FS-SYS030             EQUAL ZEROS                      MODEL
+               CLOSE ARQREINI                                           MODEL
+               IF WS-FS-SYS030         NOT EQUAL ZEROS                  MODEL
+                   DISPLAY '#MODEL.913I - ERRO NO FECHAMENTO'           MODEL
+                           WS-MSG-SYS030                                MODEL
+                   DISPLAY '#MODEL.913I - FILE STATUS = '               MODEL
+                           WS-FS-SYS030                                 MODEL
+                   MOVE 'ARQREINI'     TO WS-AUDIT-ARQUIVO              MODEL
+                   MOVE WS-FS-SYS030   TO WS-AUDIT-STATUS                MODEL
+                   PERFORM RTGRAVAAUDITORIA                             MODEL
+                   IF WS-COD-RETORNO   EQUAL ZEROS                      MODEL
+                       MOVE 0060       TO WS-COD-RETORNO                 MODEL
+                   END-IF                                                MODEL
+               END-IF                                                    MODEL
+           ELSE                                                         MODEL
+               DISPLAY '#MODEL.913I - ERRO NA ABERTURA' WS-MSG-SYS030   MODEL
+               DISPLAY '#MODEL.913I - FILE STATUS = '   WS-FS-SYS030    MODEL
+               MOVE 'ARQREINI'         TO WS-AUDIT-ARQUIVO              MODEL
+               MOVE WS-FS-SYS030       TO WS-AUDIT-STATUS               MODEL
+               PERFORM RTGRAVAAUDITORIA                                 MODEL
+               IF WS-COD-RETORNO       EQUAL ZEROS                      MODEL
+                   MOVE 0060           TO WS-COD-RETORNO                 MODEL
+               END-IF                                                    MODEL
+           END-IF.                                                      MODEL
+      *                                                                 MODEL
+       RTLIMPAREINICIOX.               EXIT.                            MODEL
+      *                                                                 MODEL
+      ******************************************************************MODEL
+      *    ROTINA DE FECHAMENTO DO EARQUIVO QUANDO O SARQUIVO AINDA    *MODEL
+      *    NAO FOI ABERTO COM SUCESSO                                  *MODEL
+      ******************************************************************MODEL
+       RTFECHAENTRADA                  SECTION.                         MODEL
+      *                                                                 MODEL
+      *--- USADA QUANDO A ABERTURA DO SARQUIVO FALHA: NESSE PONTO O     MODEL
+      *--- SARQUIVO NUNCA FOI ABERTO COM SUCESSO, ENTAO FECHAR SO O     MODEL
+      *--- EARQUIVO EVITA UM CLOSE DE ARQUIVO NAO ABERTO (QUE GERARIA   MODEL
+      *--- UMA SEGUNDA MENSAGEM/AUDITORIA ESPURIA COM O FILE STATUS DO  MODEL
+      *--- RUNTIME PARA UM CLOSE INVALIDO, MASCARANDO O ERRO REAL DE    MODEL
+      *--- ABERTURA DO SARQUIVO JA REGISTRADO EM RTINICIALIZA).         MODEL
+           CLOSE EARQUIVO.                                              MODEL
+      *                                                                 MODEL
+           IF WS-FS-SYS010             NOT EQUAL ZEROS                  MODEL
+               DISPLAY '#MODEL.909I - ERRO NO FECHAMENTO' WS-MSG-SYS010 MODEL
+               DISPLAY '#MODEL.909I - FILE STATUS = '     WS-FS-SYS010  MODEL
+               MOVE 'EARQUIVO'         TO WS-AUDIT-ARQUIVO              MODEL
+               MOVE WS-FS-SYS010       TO WS-AUDIT-STATUS               MODEL
+               PERFORM RTGRAVAAUDITORIA                                 MODEL
+               IF WS-COD-RETORNO       EQUAL ZEROS                      MODEL
+                   MOVE 0044           TO WS-COD-RETORNO                MODEL
+               END-IF                                                   MODEL
+           END-IF.                                                      MODEL
+      *                                                                 MODEL
+       RTFECHAENTRADAX.                EXIT.                            MODEL
+      *                                                                 MODEL
+      ******************************************************************MODEL
       *    ROTINA DE FECHAMENTO DOS ARQUIVOS                           *MODEL
       ******************************************************************MODEL
        RTFECHA                         SECTION.                         MODEL
@@ -232,41 +676,99 @@
            IF WS-FS-SYS010             NOT EQUAL ZEROS                  MODEL
                DISPLAY '#MODEL.909I - ERRO NO FECHAMENTO' WS-MSG-SYS010 MODEL
                DISPLAY '#MODEL.909I - FILE STATUS = '     WS-FS-SYS010  MODEL
-               PERFORM RTFINALIZA                                       MODEL
+               MOVE 'EARQUIVO'         TO WS-AUDIT-ARQUIVO              MODEL
+               MOVE WS-FS-SYS010       TO WS-AUDIT-STATUS               MODEL
+               PERFORM RTGRAVAAUDITORIA                                 MODEL
+               IF WS-COD-RETORNO       EQUAL ZEROS                      MODEL
+                   MOVE 0044           TO WS-COD-RETORNO                MODEL
+               END-IF                                                   MODEL
            END-IF.                                                      MODEL
       *                                                                 MODEL
            IF WS-FS-SYS020             NOT EQUAL ZEROS                  MODEL
                DISPLAY '#MODEL.910I - ERRO NO FECHAMENTO' WS-MSG-SYS020 MODEL
                DISPLAY '#MODEL.910I - FILE STATUS = '   WS-FS-SYS020    MODEL
-               PERFORM RTFINALIZA                                       MODEL
+               MOVE 'SARQUIVO'         TO WS-AUDIT-ARQUIVO              MODEL
+               MOVE WS-FS-SYS020       TO WS-AUDIT-STATUS               MODEL
+               PERFORM RTGRAVAAUDITORIA                                 MODEL
+               IF WS-COD-RETORNO       EQUAL ZEROS                      MODEL
+                   MOVE 0048           TO WS-COD-RETORNO                MODEL
+               END-IF                                                   MODEL
            END-IF.                                                      MODEL
       *                                                                 MODEL
        RTFECHAX.                       EXIT.                            MODEL
       *                                                                 MODEL
       ******************************************************************MODEL
+      *    ROTINA DE AUDITORIA DE ERROS (DB2)                          *MODEL
+      ******************************************************************MODEL
+       RTGRAVAAUDITORIA                SECTION.                         MODEL
+      *                                                                 MODEL
+      *--- REGISTRA NA TABELA DE AUDITORIA O PROGRAMA, O ARQUIVO E O    *MODEL
+      *--- FILE STATUS DA OCORRENCIA, PARA CONSULTA POSTERIOR SEM      *MODEL
+      *--- DEPENDER DO LOG DO OPERADOR. COD_SQLCODE E GRAVADO COMO 0   *MODEL
+      *--- (NENHUM COMANDO SQL RODOU ANTES DESTE INSERT NA EXECUCAO -  *MODEL
+      *--- :SQLCODE AQUI REFLETIRIA O SQLCA DO SUBSISTEMA DB2, NAO O   *MODEL
+      *--- ERRO DE FILE STATUS QUE ESTA SENDO AUDITADO).               *MODEL
+           ACCEPT WS-DATA-MAQ          FROM DATE YYYYMMDD.               MODEL
+           ACCEPT WS-TIME-MAQ          FROM TIME.                       MODEL
+      *                                                                 MODEL
+           STRING WS-DATA-MAQ          DELIMITED BY SIZE                MODEL
+                  WS-TIME-MAQ          DELIMITED BY SIZE                MODEL
+                                       INTO WS-AUDIT-TIMESTAMP.         MODEL
+      *                                                                 MODEL
+           EXEC SQL                                                     MODEL
+               INSERT INTO AUDITORIA.TB_AUDIT_ERRO                      MODEL
+                   (NOM_PROGRAMA, NOM_ARQUIVO, COD_FILE_STATUS,         MODEL
+                    COD_SQLCODE, DAT_HOR_OCORRENCIA)                    MODEL
+               VALUES                                                   MODEL
+                   (:WS-AUDIT-PROGRAMA, :WS-AUDIT-ARQUIVO,              MODEL
+                    :WS-AUDIT-STATUS, 0, :WS-AUDIT-TIMESTAMP)           MODEL
+           END-EXEC.                                                    MODEL
+      *                                                                 MODEL
+           EXEC SQL                                                     MODEL
+               COMMIT                                                   MODEL
+           END-EXEC.                                                    MODEL
+      *                                                                 MODEL
+       RTGRAVAAUDITORIAX.              EXIT.                            MODEL
+      *                                                                 MODEL
+      ******************************************************************MODEL
       *    ROTINA DE FINALIZACAO                                       *MODEL
       ******************************************************************MODEL
        RTFINALIZA                      SECTION.                         MODEL
       *                                                                 MODEL
-           MOVE WS-SAIDA               TO LK-SAIDA.                     MODEL
+           MOVE WS-PARM-EXECUCAO       TO LK-PARM-EXECUCAO.             MODEL
       *                                                                 MODEL
            DISPLAY '*************************************************'. MODEL
            MOVE '#MODEL.999I - FIM DO PROCESSAMENTO '                   MODEL
                                        TO WS-MENSAGEM.                  MODEL
       *                                                                 MODEL
            ACCEPT WS-DATA-MAQ          FROM DATE.                       MODEL
-           ACCEPT WS-HORA-MAQ          FROM TIME.                       MODEL
+           ACCEPT WS-TIME-MAQ          FROM TIME.                       MODEL
       *                                                                 MODEL
            MOVE WS-DATA-MAQ            TO WS-DATA-BR.                   MODEL
-           MOVE WS-HORA-MAQ            TO WS-HORA-BR.                   MODEL
+           MOVE WS-TIME-MAQ            TO WS-HORA-BR.                   MODEL
       *                                                                 MODEL
            DISPLAY WS-MENSAGEM.                                         MODEL
            DISPLAY WS-DATA-DISPLAY.                                     MODEL
            DISPLAY '*************************************************'. MODEL
+      *                                                                 MODEL
+      *--- RELATORIO DE TOTAIS DE CONTROLE (LIDOS X GRAVADOS) ---------*MODEL
+           DISPLAY '------------------------------------------------'.  MODEL
+           DISPLAY '  RELATORIO DE TOTAIS DE CONTROLE                '. MODEL
+           DISPLAY '------------------------------------------------'.  MODEL
+           DISPLAY '  REGISTROS LIDOS    (SYS010) : ' WS-CT-LIDOS.      MODEL
+           DISPLAY '  REGISTROS GRAVADOS (SYS020) : ' WS-CT-GRAVADOS.   MODEL
+           IF WS-RECONCILIA-OK                                          MODEL
+               DISPLAY '  SITUACAO ......: OK - TOTAIS CONFEREM      '  MODEL
+           ELSE                                                         MODEL
+               DISPLAY '  SITUACAO ......: DIVERGENTE - VIDE RETORNO '  MODEL
+           END-IF.                                                      MODEL
+           DISPLAY '------------------------------------------------'.  MODEL
+      *                                                                 MODEL
+           MOVE WS-COD-RETORNO         TO RETURN-CODE.                  MODEL
       *                                                                 MODEL
            STOP RUN.                                                    MODEL
       *                                                                 MODEL
        RTFINALIZAX.                    EXIT.                            MODEL
       ******************************************************************MODEL
       *    FIM DO PROGRAMA                                             *MODEL
-      ******************************************************************MODEL
\ No newline at end of file
+      ******************************************************************MODEL
